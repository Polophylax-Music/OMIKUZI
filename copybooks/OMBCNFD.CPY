@@ -0,0 +1,5 @@
+000100*    OMBCNFD - BATCH SLIP COUNT PARAMETER RECORD LAYOUT.
+000200*    A SINGLE RECORD GIVING HOW MANY SLIPS TO PRE-DRAW WHEN NO
+000300*    SLIP CONTROL FILE (OMISLC) IS SUPPLIED.
+000400 01  BATCH-COUNT-RECORD.
+000500     05  BCR-SLIP-COUNT          PIC 9(05).
