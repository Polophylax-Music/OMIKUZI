@@ -0,0 +1,6 @@
+000100*    OMCKPFD - BATCH CHECKPOINT RECORD LAYOUT.
+000200*    HOLDS THE LAST SLIP NUMBER SUCCESSFULLY DRAWN BY THE
+000300*    BATCH PRE-DRAW JOB SO A RERUN CAN RESUME WITHOUT
+000400*    REDRAWING A SLIP THAT ALREADY GOT A RESULT.
+000500 01  CHECKPOINT-RECORD.
+000600     05  CKR-LAST-SLIP-NO        PIC 9(05).
