@@ -0,0 +1,10 @@
+000100*    OMDTLFD - FORTUNE DETAIL CONTROL FILE RECORD LAYOUT.
+000200*    ONE RECORD PER FORTUNE LEVEL (1-13) GIVING THE EXTENDED
+000300*    GUIDANCE LINES PRINTED ON THE SLIP BELOW THE HEADLINE.
+000400 01  DETAIL-CONTROL-RECORD.
+000500     05  DCR-LEVEL-CODE          PIC 9(02).
+000600     05  DCR-HEALTH-TEXT         PIC X(60).
+000700     05  DCR-BUSINESS-TEXT       PIC X(60).
+000800     05  DCR-TRAVEL-TEXT         PIC X(60).
+000900     05  DCR-LOVE-TEXT           PIC X(60).
+001000     05  DCR-GENERAL-TEXT        PIC X(60).
