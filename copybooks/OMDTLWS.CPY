@@ -0,0 +1,11 @@
+000100*    OMDTLWS - IN-MEMORY FORTUNE DETAIL TABLE.
+000200*    LOADED FROM THE DETAIL CONTROL FILE AT STARTUP.  A LEVEL
+000300*    WHOSE GUIDANCE LINES ARE STILL SPACES WAS NOT SUPPLIED BY
+000400*    THE CONTROL FILE AND IS SIMPLY SKIPPED ON THE SLIP.
+000500 01  DETAIL-TABLE.
+000600     05  DETAIL-ENTRY OCCURS 13 TIMES INDEXED BY DTL-IDX.
+000700         10  DTL-HEALTH-TEXT      PIC X(60).
+000800         10  DTL-BUSINESS-TEXT    PIC X(60).
+000900         10  DTL-TRAVEL-TEXT      PIC X(60).
+001000         10  DTL-LOVE-TEXT        PIC X(60).
+001100         10  DTL-GENERAL-TEXT     PIC X(60).
