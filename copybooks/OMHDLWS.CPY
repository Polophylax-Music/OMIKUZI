@@ -0,0 +1,53 @@
+000100*    OMHDLWS - HEADLINE FORTUNE TEXT TABLE, JAPANESE,
+000200*    INDEXED BY RIM (1 = DAIKICHI ... 13 = DAIKYOU).
+000300*    LOADED AT COMPILE TIME VIA REDEFINES SO NO IF/ELSE CHAIN
+000400*    IS NEEDED TO PICK THE HEADLINE FOR A GIVEN LEVEL.
+000500 01  FORTUNE-JP-VALUES.
+000600 05 FILLER PIC X(60) VALUE '今日の運勢は大吉です。'.
+000700 05 FILLER PIC X(60) VALUE '今日の運勢は吉です。'.
+000800 05 FILLER PIC X(60) VALUE '今日の運勢は中吉です。'.
+000900 05 FILLER PIC X(60) VALUE '今日の運勢は小吉です。'.
+001000 05 FILLER PIC X(60) VALUE '今日の運勢は半吉です。'.
+001100 05 FILLER PIC X(60) VALUE '今日の運勢は末吉です。'.
+001200 05 FILLER PIC X(60) VALUE '今日の運勢は末小吉です。'.
+001300 05 FILLER PIC X(60) VALUE '今日の運勢は平です。'.
+001400 05 FILLER PIC X(60) VALUE '今日の運勢は凶です。'.
+001500 05 FILLER PIC X(60) VALUE '今日の運勢は小凶です。'.
+001600 05 FILLER PIC X(60) VALUE '今日の運勢は半凶です。'.
+001700 05 FILLER PIC X(60) VALUE '今日の運勢は末凶です。'.
+001800 05 FILLER PIC X(60) VALUE '今日の運勢は大凶です。'.
+001900 01  FORTUNE-JP-TABLE REDEFINES FORTUNE-JP-VALUES.
+002000     05  FORTUNE-JP-TEXT PIC X(60) OCCURS 13 TIMES.
+002100*
+002200*    OMHDLWS - HEADLINE FORTUNE TEXT TABLE, ENGLISH. SAME ORDER
+002300*    AND LEVELS AS THE JAPANESE TABLE ABOVE, FOR VISITORS WHO
+002400*    SELECT ENGLISH AT THE LANGUAGE PROMPT.
+002500 01  FORTUNE-EN-VALUES.
+002510     05  FILLER PIC X(60) VALUE
+002520         'Your fortune today is Great Blessing.'.
+002530     05  FILLER PIC X(60) VALUE
+002540         'Your fortune today is Blessing.'.
+002550     05  FILLER PIC X(60) VALUE
+002560         'Your fortune today is Middle Blessing.'.
+002570     05  FILLER PIC X(60) VALUE
+002580         'Your fortune today is Small Blessing.'.
+002590     05  FILLER PIC X(60) VALUE
+002600         'Your fortune today is Half Blessing.'.
+002610     05  FILLER PIC X(60) VALUE
+002620         'Your fortune today is Future Blessing.'.
+002630     05  FILLER PIC X(60) VALUE
+002640         'Your fortune today is Small Future Blessing.'.
+002650     05  FILLER PIC X(60) VALUE
+002660         'Your fortune today is Plain Fortune.'.
+002670     05  FILLER PIC X(60) VALUE
+002680         'Your fortune today is Curse.'.
+002690     05  FILLER PIC X(60) VALUE
+002700         'Your fortune today is Small Curse.'.
+002710     05  FILLER PIC X(60) VALUE
+002720         'Your fortune today is Half Curse.'.
+002730     05  FILLER PIC X(60) VALUE
+002740         'Your fortune today is Future Curse.'.
+002750     05  FILLER PIC X(60) VALUE
+002760         'Your fortune today is Great Curse.'.
+002770 01  FORTUNE-EN-TABLE REDEFINES FORTUNE-EN-VALUES.
+002780     05  FORTUNE-EN-TEXT PIC X(60) OCCURS 13 TIMES.
