@@ -0,0 +1,10 @@
+000100*    OMLOGFD - DRAW LOG RECORD LAYOUT.
+000200*    ONE RECORD IS APPENDED FOR EVERY FORTUNE DRAWN, WHETHER
+000300*    FROM THE INTERACTIVE TERMINAL OR THE BATCH PRE-DRAW JOB,
+000400*    SO THE DAY'S DRAWS CAN BE REPLAYED FOR AN AUDITOR.
+000500 01  DRAW-LOG-RECORD.
+000600     05  DLR-DRAW-DATE           PIC 9(08).
+000700     05  DLR-DRAW-TIME           PIC 9(08).
+000800     05  DLR-SLIP-NO             PIC 9(05).
+000900     05  DLR-RIM                 PIC 9(02).
+001000     05  DLR-FORTUNE-TEXT        PIC X(60).
