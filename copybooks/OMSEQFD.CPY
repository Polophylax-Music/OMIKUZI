@@ -0,0 +1,6 @@
+000100*    OMSEQFD - DRAW SEQUENCE RECORD LAYOUT.
+000200*    HOLDS THE LAST DRAW SEQUENCE NUMBER USED BY OMIKUZI, SO IT
+000300*    CAN BE COMBINED WITH STIME ON THE NEXT DRAW AND KEEPS
+000400*    ADVANCING ACROSS SEPARATE RUNS OF THE PROGRAM.
+000500 01  SEQUENCE-RECORD.
+000600     05  SQR-LAST-SEQ            PIC 9(05).
