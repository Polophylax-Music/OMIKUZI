@@ -0,0 +1,6 @@
+000100*    OMSLCFD - BATCH SLIP CONTROL FILE RECORD LAYOUT.
+000200*    ONE RECORD PER PHYSICAL SLIP SERIAL NUMBER TO BE DRAWN
+000300*    FOR THE NEW YEAR'S BOX.  WHEN THIS FILE IS NOT SUPPLIED
+000400*    THE BATCH JOB DRAWS A STRAIGHT RUN OF SERIAL NUMBERS.
+000500 01  SLIP-CONTROL-RECORD.
+000600     05  SCR-SLIP-NO             PIC 9(05).
