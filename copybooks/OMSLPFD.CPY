@@ -0,0 +1,20 @@
+000100*    OMSLPFD - SLIP PRINTER OUTPUT RECORD LAYOUT.
+000200*    FIXED-WIDTH RECORD MATCHING THE SLIP PRINTER'S INPUT
+000300*    SPEC SO A DRAW CAN BE FED STRAIGHT TO THE PRINTER
+000400*    INSTEAD OF BEING RETYPED BY HAND.
+000500 01  SLIP-PRINT-RECORD.
+000600     05  SPR-SLIP-NO             PIC 9(05).
+000700     05  SPR-DRAW-DATE           PIC 9(08).
+000800     05  SPR-LEVEL-CODE          PIC 9(02).
+000900     05  SPR-FORTUNE-TEXT        PIC X(60).
+001000*
+001100*    PER-CATEGORY GUIDANCE LINES FROM OMIDETL, CARRIED ONTO THE
+001200*    PRINTED SLIP ITSELF (NOT JUST THE SCREEN/JOB LOG). A LEVEL
+001300*    WITH NO GUIDANCE ON FILE LEAVES THESE AS SPACES, THE SAME
+001400*    AS THE CONSOLE DISPLAY SKIPS AN EMPTY CATEGORY.
+001500     05  SPR-HEALTH-TEXT         PIC X(60).
+001600     05  SPR-BUSINESS-TEXT       PIC X(60).
+001700     05  SPR-TRAVEL-TEXT         PIC X(60).
+001800     05  SPR-LOVE-TEXT           PIC X(60).
+001900     05  SPR-GENERAL-TEXT        PIC X(60).
+002000     05  FILLER                  PIC X(05).
