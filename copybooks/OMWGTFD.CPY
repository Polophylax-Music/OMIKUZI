@@ -0,0 +1,6 @@
+000100*    OMWGTFD - WEIGHT CONTROL FILE RECORD LAYOUT.
+000200*    ONE RECORD PER FORTUNE LEVEL (1-13).  EDITED BY THE HEAD
+000300*    PRIEST'S OFFICE TO SET SEASONAL ODDS.
+000400 01  WEIGHT-CONTROL-RECORD.
+000500     05  WCR-LEVEL-CODE          PIC 9(02).
+000600     05  WCR-WEIGHT              PIC 9(05).
