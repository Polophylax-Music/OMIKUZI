@@ -0,0 +1,28 @@
+000100*    OMWGTWS - IN-MEMORY WEIGHT TABLE FOR THE FORTUNE DRAW.
+000200*    LOADED FROM THE WEIGHT CONTROL FILE AT STARTUP.  IF THE
+000300*    CONTROL FILE IS ABSENT OR EMPTY THE DEFAULT TABLE BELOW
+000400*    IS USED INSTEAD, SO THE PROGRAM NEVER RUNS WITHOUT ODDS.
+000500 01  WGT-TABLE.
+000600     05  WGT-ENTRY OCCURS 13 TIMES INDEXED BY WGT-IDX.
+000700         10  WGT-WEIGHT           PIC 9(05).
+000800         10  WGT-CUM-WEIGHT       PIC 9(07).
+000900 01  WGT-TOTAL-WEIGHT             PIC 9(07) COMP.
+001000*
+001100*    DEFAULT SEASONAL ODDS - DAIKICHI AND DAIKYOU ARE RARE,
+001200*    SUE-KICHI AND KICHI ARE COMMON, AS IN A REAL SHRINE BOX.
+001300 01  DEFAULT-WEIGHT-VALUES.
+001400     05  FILLER   PIC 9(05) VALUE 00005.
+001500     05  FILLER   PIC 9(05) VALUE 00015.
+001600     05  FILLER   PIC 9(05) VALUE 00012.
+001700     05  FILLER   PIC 9(05) VALUE 00012.
+001800     05  FILLER   PIC 9(05) VALUE 00007.
+001900     05  FILLER   PIC 9(05) VALUE 00018.
+002000     05  FILLER   PIC 9(05) VALUE 00006.
+002100     05  FILLER   PIC 9(05) VALUE 00008.
+002200     05  FILLER   PIC 9(05) VALUE 00006.
+002300     05  FILLER   PIC 9(05) VALUE 00004.
+002400     05  FILLER   PIC 9(05) VALUE 00003.
+002500     05  FILLER   PIC 9(05) VALUE 00002.
+002600     05  FILLER   PIC 9(05) VALUE 00002.
+002700 01  DEFAULT-WEIGHT-TABLE REDEFINES DEFAULT-WEIGHT-VALUES.
+002800     05  DEFAULT-WEIGHT           PIC 9(05) OCCURS 13 TIMES.
