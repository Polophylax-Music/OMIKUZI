@@ -0,0 +1,489 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. OMIBATCH.
+000120 AUTHOR. T. SATO.
+000130 INSTALLATION. SHRINE SYSTEMS SECTION.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  -----------------------------------------
+000200*    2026-08-09 TS    ORIGINAL VERSION. PRE-DRAWS A BOX OF SLIPS
+000210*                      IN ONE JOB RUN FOR THE NEW YEAR'S RUSH,
+000220*                      EITHER A STRAIGHT RUN OF SERIAL NUMBERS
+000230*                      (COUNT FROM OMIBCNT, DEFAULT 100) OR THE
+000240*                      EXPLICIT SERIAL LIST IN OMISLC WHEN THAT
+000250*                      CONTROL FILE IS SUPPLIED. NO ACCEPT INP
+000260*                      PROMPT BETWEEN SLIPS.
+000270*    2026-08-09 TS    ALSO WRITE EACH DRAW TO OMISLIP, THE SAME
+000280*                      FIXED-WIDTH SLIP PRINTER RECORD OMIKUZI
+000290*                      PRODUCES, SO A BATCH-DRAWN BOX CAN BE FED
+000300*                      STRAIGHT TO THE PRINTER TOO.
+000310*    2026-08-09 TS    ALSO SHOW THE OMIDETL PER-CATEGORY GUIDANCE
+000320*                      LINES FOR EACH SLIP ON THE JOB LOG, SAME
+000330*                      AS OMIKUZI'S INTERACTIVE DISPLAY.
+000340*    2026-08-09 TS    ADDED OMICKPT CHECKPOINT SUPPORT. THE LAST
+000350*                      SLIP SUCCESSFULLY COMPLETED IS RECORDED
+000360*                      AFTER EVERY SLIP, SO IF THE JOB IS KILLED
+000370*                      OR ABENDS PARTWAY THROUGH A BOX, RERUNNING
+000380*                      IT PICKS UP RIGHT AFTER THE LAST SLIP THAT
+000390*                      MADE IT TO OMILOG INSTEAD OF STARTING THE
+000400*                      BOX OVER. THE CHECKPOINT RESETS TO ZERO
+000410*                      ON A CLEAN FINISH.
+000420*    2026-08-09 TS    FOLDED THE SLIP NUMBER INTO THE DRAW SEED
+000430*                      ALONGSIDE STIME SO SLIPS DRAWN IN THE SAME
+000440*                      CLOCK TICK (COMMON WHEN THE BOX RUNS FAST)
+000450*                      NO LONGER ALL COME UP THE SAME LEVEL.
+000460*
+000470 ENVIRONMENT DIVISION.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT SLIP-CONTROL-FILE ASSIGN TO "OMISLC"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-SLC-STATUS.
+000530     SELECT BATCH-COUNT-FILE ASSIGN TO "OMIBCNT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-CNT-STATUS.
+000560     SELECT DRAW-LOG-FILE ASSIGN TO "OMILOG"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-LOG-STATUS.
+000590     SELECT WEIGHT-FILE ASSIGN TO "OMIWGHT"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-WGT-STATUS.
+000620     SELECT SLIP-PRINT-FILE ASSIGN TO "OMISLIP"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-SLP-STATUS.
+000650     SELECT DETAIL-FILE ASSIGN TO "OMIDETL"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-DTL-STATUS.
+000680     SELECT CHECKPOINT-FILE ASSIGN TO "OMICKPT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-CKP-STATUS.
+000710*
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  SLIP-CONTROL-FILE
+000750     RECORD CONTAINS 5 CHARACTERS.
+000760 COPY OMSLCFD.
+000770*
+000780 FD  BATCH-COUNT-FILE
+000790     RECORD CONTAINS 5 CHARACTERS.
+000800 COPY OMBCNFD.
+000810*
+000820 FD  DRAW-LOG-FILE
+000830     RECORD CONTAINS 83 CHARACTERS.
+000840 COPY OMLOGFD.
+000850*
+000860 FD  WEIGHT-FILE
+000870     RECORD CONTAINS 7 CHARACTERS.
+000880 COPY OMWGTFD.
+000890*
+000900 FD  SLIP-PRINT-FILE
+000910     RECORD CONTAINS 380 CHARACTERS.
+000920 COPY OMSLPFD.
+000930*
+000940 FD  DETAIL-FILE
+000950     RECORD CONTAINS 302 CHARACTERS.
+000960 COPY OMDTLFD.
+000970*
+000980 FD  CHECKPOINT-FILE
+000990     RECORD CONTAINS 5 CHARACTERS.
+001000 COPY OMCKPFD.
+001010*
+001020 WORKING-STORAGE SECTION.
+001030 01  RIM                          PIC 9(02).
+001040 01  ANS                          PIC 9(08).
+001050 01  STIME                        PIC 9(08).
+001060 01  WS-CURRENT-DATE              PIC 9(08).
+001070 01  WS-DRAW-POINT                PIC 9(07) COMP.
+001080 01  WS-SEED                      PIC 9(08) COMP.
+001090 01  WS-FORTUNE-TEXT              PIC X(60).
+001100 01  WS-FOUND-SWITCH              PIC X(01) VALUE 'N'.
+001110     88  WGT-LEVEL-FOUND               VALUE 'Y'.
+001120     88  WGT-LEVEL-NOT-FOUND           VALUE 'N'.
+001130 01  WS-LOG-STATUS                PIC X(02).
+001140 01  WS-WGT-STATUS                PIC X(02).
+001150 01  WS-SLC-STATUS                PIC X(02).
+001160 01  WS-CNT-STATUS                PIC X(02).
+001170 01  WS-SLP-STATUS                PIC X(02).
+001180 01  WS-DTL-STATUS                PIC X(02).
+001190 01  WS-CKP-STATUS                PIC X(02).
+001200 01  WS-CONTROL-MODE              PIC X(01).
+001210     88  WS-CONTROL-BY-FILE            VALUE 'F'.
+001220     88  WS-CONTROL-BY-COUNT           VALUE 'C'.
+001230 01  WS-SLIP-COUNT                PIC 9(05) VALUE 00100.
+001240 01  WS-SLIP-NO                   PIC 9(05) VALUE ZERO.
+001250 01  WS-SLIPS-DRAWN                PIC 9(05) VALUE ZERO.
+001260 01  WS-CKPT-START                PIC 9(05) VALUE ZERO.
+001270 01  WS-CKPT-TOTAL                PIC 9(05) VALUE ZERO.
+001280 01  WS-SKIP-IDX                  PIC 9(05) COMP.
+001290 01  WS-DONE-SWITCH               PIC X(01) VALUE 'N'.
+001300     88  WS-BATCH-DONE                 VALUE 'Y'.
+001310*
+001320 COPY OMHDLWS.
+001330 COPY OMWGTWS.
+001340 COPY OMDTLWS.
+001350*
+001360 PROCEDURE DIVISION.
+001370 0000-MAINLINE SECTION.
+001380     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001390     PERFORM 2000-DRAW-ONE-SLIP THRU 2000-EXIT
+001400         UNTIL WS-BATCH-DONE.
+001410     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001420     STOP RUN.
+001430*
+001440*----------------------------------------------------------------*
+001450*    1000-INITIALIZE - GET TODAY'S DATE, OPEN THE OUTPUT FILES,
+001460*    LOAD THE WEIGHT TABLE AND WORK OUT WHERE SLIP NUMBERS COME
+001470*    FROM.
+001480*----------------------------------------------------------------*
+001490 1000-INITIALIZE.
+001500     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001510     PERFORM 1100-OPEN-LOG-FILE THRU 1100-EXIT.
+001520     PERFORM 1150-OPEN-SLIP-FILE THRU 1150-EXIT.
+001530     PERFORM 1200-LOAD-WEIGHT-TABLE THRU 1200-EXIT.
+001540     PERFORM 1400-LOAD-DETAIL-TABLE THRU 1400-EXIT.
+001550     PERFORM 1500-LOAD-CHECKPOINT THRU 1500-EXIT.
+001560     PERFORM 1300-DETERMINE-CONTROL-MODE THRU 1300-EXIT.
+001570 1000-EXIT.
+001580     EXIT.
+001590*
+001600 1100-OPEN-LOG-FILE.
+001610     OPEN EXTEND DRAW-LOG-FILE.
+001620     IF WS-LOG-STATUS = '35'
+001630         OPEN OUTPUT DRAW-LOG-FILE
+001640         CLOSE DRAW-LOG-FILE
+001650         OPEN EXTEND DRAW-LOG-FILE
+001660     END-IF.
+001670 1100-EXIT.
+001680     EXIT.
+001690*
+001700 1150-OPEN-SLIP-FILE.
+001710     OPEN EXTEND SLIP-PRINT-FILE.
+001720     IF WS-SLP-STATUS = '35'
+001730         OPEN OUTPUT SLIP-PRINT-FILE
+001740         CLOSE SLIP-PRINT-FILE
+001750         OPEN EXTEND SLIP-PRINT-FILE
+001760     END-IF.
+001770 1150-EXIT.
+001780     EXIT.
+001790*
+001800*----------------------------------------------------------------*
+001810*    1200-LOAD-WEIGHT-TABLE - SEED THE DEFAULT ODDS FIRST, THEN
+001820*    LET OMIWGHT OVERRIDE ONLY THE LEVELS IT LISTS, SO THE HEAD
+001830*    PRIEST CAN EDIT A FEW LEVELS' SEASONAL ODDS WITHOUT HAVING
+001840*    TO RE-SPECIFY ALL 13 EVERY TIME. IF THE FILE ON HAND STILL
+001850*    ADDS UP TO NO WEIGHT AT ALL (EVERY LEVEL LISTED AT ZERO),
+001860*    FALL ALL THE WAY BACK TO THE DEFAULT TABLE RATHER THAN LEAVE
+001870*    THE DRAW WITH NOTHING TO PICK FROM.
+001880*----------------------------------------------------------------*
+001890 1200-LOAD-WEIGHT-TABLE.
+001900     PERFORM 1250-USE-DEFAULT-WEIGHTS THRU 1250-EXIT.
+001910     OPEN INPUT WEIGHT-FILE.
+001920     IF WS-WGT-STATUS NOT = '35'
+001930         PERFORM 1260-READ-ONE-WEIGHT-RECORD THRU 1260-EXIT
+001940             UNTIL WS-WGT-STATUS = '10'
+001950         CLOSE WEIGHT-FILE
+001960     END-IF.
+001970     PERFORM 1270-BUILD-CUMULATIVE-TABLE THRU 1270-EXIT.
+001980     IF WGT-TOTAL-WEIGHT = ZERO
+001990         DISPLAY 'OMIWGHT: ALL WEIGHTS ZERO - USING DEFAULTS'
+002000         PERFORM 1250-USE-DEFAULT-WEIGHTS THRU 1250-EXIT
+002010         PERFORM 1270-BUILD-CUMULATIVE-TABLE THRU 1270-EXIT
+002020     END-IF.
+002030 1200-EXIT.
+002040     EXIT.
+002050*
+002060 1250-USE-DEFAULT-WEIGHTS.
+002070     PERFORM 1251-COPY-DEFAULT-ENTRY THRU 1251-EXIT
+002080         VARYING WGT-IDX FROM 1 BY 1 UNTIL WGT-IDX > 13.
+002090 1250-EXIT.
+002100     EXIT.
+002110*
+002120 1251-COPY-DEFAULT-ENTRY.
+002130     MOVE DEFAULT-WEIGHT(WGT-IDX) TO WGT-WEIGHT(WGT-IDX).
+002140 1251-EXIT.
+002150     EXIT.
+002160*
+002170 1260-READ-ONE-WEIGHT-RECORD.
+002180     READ WEIGHT-FILE
+002190         AT END
+002200             MOVE '10' TO WS-WGT-STATUS
+002210     END-READ.
+002220     IF WS-WGT-STATUS NOT = '10'
+002230         IF WCR-LEVEL-CODE >= 1 AND WCR-LEVEL-CODE <= 13
+002240             MOVE WCR-WEIGHT TO WGT-WEIGHT(WCR-LEVEL-CODE)
+002250         ELSE
+002260             DISPLAY 'OMIWGHT: BAD LEVEL CODE IGNORED - '
+002270                 WCR-LEVEL-CODE
+002280         END-IF
+002290     END-IF.
+002300 1260-EXIT.
+002310     EXIT.
+002320*
+002330 1270-BUILD-CUMULATIVE-TABLE.
+002340     MOVE ZERO TO WGT-TOTAL-WEIGHT.
+002350     PERFORM 1271-ACCUMULATE-ENTRY THRU 1271-EXIT
+002360         VARYING WGT-IDX FROM 1 BY 1 UNTIL WGT-IDX > 13.
+002370 1270-EXIT.
+002380     EXIT.
+002390*
+002400 1271-ACCUMULATE-ENTRY.
+002410     ADD WGT-WEIGHT(WGT-IDX) TO WGT-TOTAL-WEIGHT.
+002420     MOVE WGT-TOTAL-WEIGHT TO WGT-CUM-WEIGHT(WGT-IDX).
+002430 1271-EXIT.
+002440     EXIT.
+002450*
+002460*----------------------------------------------------------------*
+002470*    1400-LOAD-DETAIL-TABLE - LOAD THE PER-CATEGORY GUIDANCE
+002480*    LINES FROM OMIDETL, KEYED BY LEVEL. A LEVEL OMIDETL DOES NOT
+002490*    MENTION, OR A MISSING OMIDETL ALTOGETHER, IS LEFT AS SPACES
+002500*    AND SIMPLY SKIPPED WHEN THE SLIP RESULT IS SHOWN.
+002510*----------------------------------------------------------------*
+002520 1400-LOAD-DETAIL-TABLE.
+002530     INITIALIZE DETAIL-TABLE.
+002540     OPEN INPUT DETAIL-FILE.
+002550     IF WS-DTL-STATUS NOT = '35'
+002560         PERFORM 1410-READ-ONE-DETAIL-RECORD THRU 1410-EXIT
+002570             UNTIL WS-DTL-STATUS = '10'
+002580         CLOSE DETAIL-FILE
+002590     END-IF.
+002600 1400-EXIT.
+002610     EXIT.
+002620*
+002630 1410-READ-ONE-DETAIL-RECORD.
+002640     READ DETAIL-FILE
+002650         AT END
+002660             MOVE '10' TO WS-DTL-STATUS
+002670     END-READ.
+002680     IF WS-DTL-STATUS NOT = '10'
+002690         IF DCR-LEVEL-CODE >= 1 AND DCR-LEVEL-CODE <= 13
+002700             SET DTL-IDX TO DCR-LEVEL-CODE
+002710             MOVE DCR-HEALTH-TEXT   TO DTL-HEALTH-TEXT(DTL-IDX)
+002720             MOVE DCR-BUSINESS-TEXT TO DTL-BUSINESS-TEXT(DTL-IDX)
+002730             MOVE DCR-TRAVEL-TEXT   TO DTL-TRAVEL-TEXT(DTL-IDX)
+002740             MOVE DCR-LOVE-TEXT     TO DTL-LOVE-TEXT(DTL-IDX)
+002750             MOVE DCR-GENERAL-TEXT  TO DTL-GENERAL-TEXT(DTL-IDX)
+002760         ELSE
+002770             DISPLAY 'OMIDETL: BAD LEVEL CODE IGNORED - '
+002780                 DCR-LEVEL-CODE
+002790         END-IF
+002800     END-IF.
+002810 1410-EXIT.
+002820     EXIT.
+002830*
+002840*----------------------------------------------------------------*
+002850*    1500-LOAD-CHECKPOINT - FIND OUT HOW MANY SLIPS A PRIOR,
+002860*    INTERRUPTED RUN ALREADY COMPLETED TODAY, SO THIS RUN CAN
+002870*    PICK UP RIGHT AFTER THEM. NO OMICKPT, OR A ZERO CHECKPOINT,
+002880*    MEANS START FROM THE BEGINNING AS USUAL.
+002890*----------------------------------------------------------------*
+002900 1500-LOAD-CHECKPOINT.
+002910     OPEN INPUT CHECKPOINT-FILE.
+002920     IF WS-CKP-STATUS NOT = '35'
+002930         READ CHECKPOINT-FILE
+002940             AT END
+002950                 CONTINUE
+002960         END-READ
+002970         IF WS-CKP-STATUS = '00'
+002980             MOVE CKR-LAST-SLIP-NO TO WS-CKPT-START
+002990         END-IF
+003000         CLOSE CHECKPOINT-FILE
+003010     END-IF.
+003020     MOVE WS-CKPT-START TO WS-CKPT-TOTAL.
+003030 1500-EXIT.
+003040     EXIT.
+003050*
+003060 1300-DETERMINE-CONTROL-MODE.
+003070     OPEN INPUT SLIP-CONTROL-FILE.
+003080     IF WS-SLC-STATUS = '35'
+003090         PERFORM 1350-GET-SLIP-COUNT THRU 1350-EXIT
+003100         SET WS-CONTROL-BY-COUNT TO TRUE
+003110         MOVE WS-CKPT-START TO WS-SLIP-NO
+003120     ELSE
+003130         SET WS-CONTROL-BY-FILE TO TRUE
+003140         PERFORM 1360-SKIP-COMPLETED-RECORDS THRU 1360-EXIT
+003150     END-IF.
+003160 1300-EXIT.
+003170     EXIT.
+003180*
+003190 1360-SKIP-COMPLETED-RECORDS.
+003200     PERFORM 1361-SKIP-ONE-RECORD THRU 1361-EXIT
+003210         VARYING WS-SKIP-IDX FROM 1 BY 1
+003220         UNTIL WS-SKIP-IDX > WS-CKPT-START.
+003230 1360-EXIT.
+003240     EXIT.
+003250*
+003260 1361-SKIP-ONE-RECORD.
+003270     READ SLIP-CONTROL-FILE
+003280         AT END
+003290             CONTINUE
+003300     END-READ.
+003310 1361-EXIT.
+003320     EXIT.
+003330*
+003340 1350-GET-SLIP-COUNT.
+003350     OPEN INPUT BATCH-COUNT-FILE.
+003360     IF WS-CNT-STATUS NOT = '35'
+003370         READ BATCH-COUNT-FILE
+003380             AT END
+003390                 CONTINUE
+003400         END-READ
+003410         IF WS-CNT-STATUS = '00'
+003420             MOVE BCR-SLIP-COUNT TO WS-SLIP-COUNT
+003430         END-IF
+003440         CLOSE BATCH-COUNT-FILE
+003450     END-IF.
+003460 1350-EXIT.
+003470     EXIT.
+003480*
+003490*----------------------------------------------------------------*
+003500*    2000-DRAW-ONE-SLIP - DRAW, DISPLAY, LOG AND PRINT ONE
+003510*    SLIP'S FORTUNE, THEN MOVE ON WITHOUT WAITING ON THE
+003520*    OPERATOR.
+003530*----------------------------------------------------------------*
+003540 2000-DRAW-ONE-SLIP.
+003550     PERFORM 2100-GET-NEXT-SLIP-NO THRU 2100-EXIT.
+003560     IF WS-BATCH-DONE
+003570         GO TO 2000-EXIT
+003580     END-IF.
+003590     PERFORM 2200-COMPUTE-DRAW THRU 2200-EXIT.
+003600     PERFORM 2300-DISPLAY-RESULT THRU 2300-EXIT.
+003610     PERFORM 2350-DISPLAY-DETAIL THRU 2350-EXIT.
+003620     PERFORM 2400-LOG-DRAW THRU 2400-EXIT.
+003630     PERFORM 2500-WRITE-SLIP THRU 2500-EXIT.
+003640     ADD 1 TO WS-CKPT-TOTAL.
+003650     PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT.
+003660     ADD 1 TO WS-SLIPS-DRAWN.
+003670 2000-EXIT.
+003680     EXIT.
+003690*
+003700 2100-GET-NEXT-SLIP-NO.
+003710     IF WS-CONTROL-BY-FILE
+003720         READ SLIP-CONTROL-FILE
+003730             AT END
+003740                 SET WS-BATCH-DONE TO TRUE
+003750         END-READ
+003760         IF NOT WS-BATCH-DONE
+003770             MOVE SCR-SLIP-NO TO WS-SLIP-NO
+003780         END-IF
+003790     ELSE
+003800         ADD 1 TO WS-SLIP-NO
+003810         IF WS-SLIP-NO > WS-SLIP-COUNT
+003820             SET WS-BATCH-DONE TO TRUE
+003830         END-IF
+003840     END-IF.
+003850 2100-EXIT.
+003860     EXIT.
+003870*
+003880 2200-COMPUTE-DRAW.
+003890     ACCEPT STIME FROM TIME.
+003900     COMPUTE WS-SEED = STIME + WS-SLIP-NO.
+003910     DIVIDE WS-SEED BY WGT-TOTAL-WEIGHT GIVING ANS
+003920         REMAINDER WS-DRAW-POINT.
+003930     MOVE 'N' TO WS-FOUND-SWITCH.
+003940     PERFORM 2210-FIND-LEVEL THRU 2210-EXIT
+003950         VARYING WGT-IDX FROM 1 BY 1
+003960         UNTIL WGT-IDX > 13 OR WGT-LEVEL-FOUND.
+003970     IF WGT-LEVEL-NOT-FOUND
+003980         MOVE 13 TO RIM
+003990     END-IF.
+004000     MOVE FORTUNE-JP-TEXT(RIM) TO WS-FORTUNE-TEXT.
+004010 2200-EXIT.
+004020     EXIT.
+004030*
+004040 2210-FIND-LEVEL.
+004050     IF WS-DRAW-POINT < WGT-CUM-WEIGHT(WGT-IDX)
+004060         MOVE WGT-IDX TO RIM
+004070         MOVE 'Y' TO WS-FOUND-SWITCH
+004080     END-IF.
+004090 2210-EXIT.
+004100     EXIT.
+004110*
+004120*----------------------------------------------------------------*
+004130*    2300/2400/2500 - RECORD THE RESULT FOR THIS SLIP.
+004140*----------------------------------------------------------------*
+004150 2300-DISPLAY-RESULT.
+004160     DISPLAY 'SLIP ' WS-SLIP-NO ': ' WS-FORTUNE-TEXT.
+004170 2300-EXIT.
+004180     EXIT.
+004190*
+004200 2350-DISPLAY-DETAIL.
+004210     IF DTL-HEALTH-TEXT(RIM) NOT = SPACES
+004220         DISPLAY '  HEALTH   - ' DTL-HEALTH-TEXT(RIM)
+004230     END-IF.
+004240     IF DTL-BUSINESS-TEXT(RIM) NOT = SPACES
+004250         DISPLAY '  BUSINESS - ' DTL-BUSINESS-TEXT(RIM)
+004260     END-IF.
+004270     IF DTL-TRAVEL-TEXT(RIM) NOT = SPACES
+004280         DISPLAY '  TRAVEL   - ' DTL-TRAVEL-TEXT(RIM)
+004290     END-IF.
+004300     IF DTL-LOVE-TEXT(RIM) NOT = SPACES
+004310         DISPLAY '  LOVE     - ' DTL-LOVE-TEXT(RIM)
+004320     END-IF.
+004330     IF DTL-GENERAL-TEXT(RIM) NOT = SPACES
+004340         DISPLAY '  GENERAL  - ' DTL-GENERAL-TEXT(RIM)
+004350     END-IF.
+004360 2350-EXIT.
+004370     EXIT.
+004380*
+004390 2400-LOG-DRAW.
+004400     MOVE WS-CURRENT-DATE TO DLR-DRAW-DATE.
+004410     MOVE STIME           TO DLR-DRAW-TIME.
+004420     MOVE WS-SLIP-NO       TO DLR-SLIP-NO.
+004430     MOVE RIM             TO DLR-RIM.
+004440     MOVE WS-FORTUNE-TEXT TO DLR-FORTUNE-TEXT.
+004450     WRITE DRAW-LOG-RECORD.
+004460 2400-EXIT.
+004470     EXIT.
+004480*
+004490 2500-WRITE-SLIP.
+004500     MOVE SPACES              TO SLIP-PRINT-RECORD.
+004510     MOVE WS-SLIP-NO          TO SPR-SLIP-NO.
+004520     MOVE WS-CURRENT-DATE     TO SPR-DRAW-DATE.
+004530     MOVE RIM                 TO SPR-LEVEL-CODE.
+004540     MOVE WS-FORTUNE-TEXT     TO SPR-FORTUNE-TEXT.
+004550     MOVE DTL-HEALTH-TEXT(RIM)   TO SPR-HEALTH-TEXT.
+004560     MOVE DTL-BUSINESS-TEXT(RIM) TO SPR-BUSINESS-TEXT.
+004570     MOVE DTL-TRAVEL-TEXT(RIM)   TO SPR-TRAVEL-TEXT.
+004580     MOVE DTL-LOVE-TEXT(RIM)     TO SPR-LOVE-TEXT.
+004590     MOVE DTL-GENERAL-TEXT(RIM)  TO SPR-GENERAL-TEXT.
+004600     WRITE SLIP-PRINT-RECORD.
+004610 2500-EXIT.
+004620     EXIT.
+004630*
+004640*----------------------------------------------------------------*
+004650*    2600-WRITE-CHECKPOINT - RECORD THE LAST SLIP THIS RUN
+004660*    COMPLETED, SO A RERUN CAN RESUME AFTER IT IF THE JOB DOES
+004670*    NOT FINISH CLEANLY.
+004680*----------------------------------------------------------------*
+004690 2600-WRITE-CHECKPOINT.
+004700     OPEN OUTPUT CHECKPOINT-FILE.
+004710     MOVE WS-CKPT-TOTAL TO CKR-LAST-SLIP-NO.
+004720     WRITE CHECKPOINT-RECORD.
+004730     CLOSE CHECKPOINT-FILE.
+004740 2600-EXIT.
+004750     EXIT.
+004760*
+004770*----------------------------------------------------------------*
+004780*    9000-TERMINATE - CLOSE FILES, RESET THE CHECKPOINT AND
+004790*    REPORT HOW MANY SLIPS WERE DRAWN THIS RUN.
+004800*----------------------------------------------------------------*
+004810 9000-TERMINATE.
+004820     IF WS-CONTROL-BY-FILE
+004830         CLOSE SLIP-CONTROL-FILE
+004840     END-IF.
+004850     CLOSE DRAW-LOG-FILE.
+004860     CLOSE SLIP-PRINT-FILE.
+004870     PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT.
+004880     DISPLAY 'OMIBATCH: ' WS-SLIPS-DRAWN ' SLIP(S) DRAWN.'.
+004890 9000-EXIT.
+004900     EXIT.
+004910*
+004920 9100-RESET-CHECKPOINT.
+004930     OPEN OUTPUT CHECKPOINT-FILE.
+004940     MOVE ZERO TO CKR-LAST-SLIP-NO.
+004950     WRITE CHECKPOINT-RECORD.
+004960     CLOSE CHECKPOINT-FILE.
+004970 9100-EXIT.
+004980     EXIT.
