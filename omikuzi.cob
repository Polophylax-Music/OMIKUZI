@@ -1,41 +1,580 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. OMIKUZI.
-DATA DIVISION.
-  WORKING-STORAGE SECTION.
-    01 INP PIC X(1).
-    01 RIM PIC 9(2).
-    01 ANS PIC 9(8).
-    01 STIME PIC 9(8).
-PROCEDURE DIVISION.
-  MAIN SECTION.
-    ACCEPT STIME FROM TIME.
-    DIVIDE STIME BY 13 GIVING ANS REMAINDER RIM.
-    IF RIM = 1
-      DISPLAY '今日の運勢は大吉です。'
-    ELSE IF RIM = 2
-      DISPLAY '今日の運勢は吉です。'
-    ELSE IF RIM = 3
-      DISPLAY '今日の運勢は中吉です。' 
-    ELSE IF RIM = 4
-      DISPLAY '今日の運勢は小吉です。'
-    ELSE IF RIM = 5
-      DISPLAY '今日の運勢は半吉です。'
-    ELSE IF RIM = 6
-      DISPLAY '今日の運勢は末吉です。'
-    ELSE IF RIM = 7
-      DISPLAY '今日の運勢は末小吉です。'
-    ELSE IF RIM = 8
-      DISPLAY '今日の運勢は平です。'
-    ELSE IF RIM = 9
-      DISPLAY '今日の運勢は凶です。'
-    ELSE IF RIM = 10
-      DISPLAY '今日の運勢は小凶です。'
-    ELSE IF RIM = 11
-      DISPLAY '今日の運勢は半凶です。'
-    ELSE IF RIM = 12
-      DISPLAY '今日の運勢は末凶です。'
-    ELSE IF RIM = 13
-      DISPLAY '今日の運勢は大凶です。'
-    END-IF.
-    ACCEPT INP.
-    STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. OMIKUZI.
+000120 AUTHOR. T. SATO.
+000130 INSTALLATION. SHRINE SYSTEMS SECTION.
+000140 DATE-WRITTEN. 04/01/1998.
+000150 DATE-COMPILED.
+000160*
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  -----------------------------------------
+000200*    1998-04-01 TS    ORIGINAL VERSION - FLAT 1/13 DRAW, DISPLAY
+000210*                      HEADLINE ONLY, NO AUDIT TRAIL.
+000220*    2026-08-09 TS    ADDED OMIKUZI-LOG.DAT AUDIT TRAIL. EVERY
+000230*                      DRAW IS NOW APPENDED TO THE LOG WITH ITS
+000240*                      TIMESTAMP, RIM AND FORTUNE TEXT SO A
+000250*                      DISPUTED DRAW CAN BE PROVED AFTERWARD.
+000260*                      ALSO CORRECTED THE REMAINDER-OF-13 CHECK
+000270*                      SO A REMAINDER OF ZERO MAPS TO LEVEL 13
+000280*                      (DAIKYOU) INSTEAD OF FALLING THROUGH WITH
+000290*                      NO HEADLINE AT ALL.
+000300*    2026-08-09 TS    REPLACED THE FLAT 1-IN-13 DRAW WITH A
+000310*                      WEIGHTED DRAW AGAINST OMIWGHT, THE HEAD
+000320*                      PRIEST'S SEASONAL ODDS TABLE. FALLS BACK
+000330*                      TO A SENSIBLE DEFAULT TABLE WHEN OMIWGHT
+000340*                      IS NOT PRESENT.
+000350*    2026-08-09 TS    ALSO WRITE THE DRAW TO OMISLIP, A FIXED-
+000360*                      WIDTH RECORD MATCHING THE SLIP PRINTER'S
+000370*                      INPUT SPEC, SO THE RESULT CAN BE FED
+000380*                      STRAIGHT TO THE PRINTER.
+000390*    2026-08-09 TS    ADDED THE PER-CATEGORY GUIDANCE LINES FROM
+000400*                      OMIDETL (HEALTH, BUSINESS, TRAVEL, LOVE,
+000410*                      GENERAL) SO THE HEAD PRIEST CAN MAINTAIN
+000420*                      LONGER FORTUNE WRITE-UPS WITHOUT ANOTHER
+000430*                      IF/ELSE CHAIN. A LEVEL WITH NO GUIDANCE ON
+000440*                      FILE JUST SHOWS THE HEADLINE AS BEFORE.
+000450*    2026-08-09 TS    REPLACED THE OLD BLIND ACCEPT INP (WHICH
+000460*                      JUST PAUSED THE SCREEN) WITH A REAL R/Q
+000470*                      MENU SO A VISITOR CAN DRAW AGAIN WITHOUT
+000480*                      RESTARTING THE PROGRAM. INVALID ENTRIES
+000490*                      ARE RE-PROMPTED UP TO A RETRY LIMIT.
+000500*    2026-08-09 TS    ADDED A LANGUAGE PROMPT (J=JAPANESE,
+000510*                      E=ENGLISH) ASKED ONCE AT STARTUP. THE
+000520*                      JAPANESE HEADLINE TEXT IS UNCHANGED; AN
+000530*                      ENGLISH HEADLINE TABLE WAS ADDED TO
+000540*                      OMHDLWS ALONGSIDE IT.
+000550*    2026-08-09 TS    COMBINED STIME WITH A DRAW SEQUENCE NUMBER
+000560*                      PERSISTED IN OMISEQ SO REDRAWS IN THE SAME
+000570*                      RUN, OR SEPARATE RUNS STARTED IN THE SAME
+000580*                      CLOCK TICK, NO LONGER COME UP IDENTICAL.
+000590*    2026-08-09 TS    OMISEQ IS NOW RE-READ AND RE-WRITTEN ON
+000600*                      EVERY DRAW, NOT JUST AT STARTUP, AND THE
+000610*                      READ-INCREMENT-WRITE IS SERIALIZED WITH
+000620*                      AN OMISEQ.LCK LOCK DIRECTORY SO TWO
+000630*                      VISITORS AT SEPARATE TERMINALS CANNOT
+000640*                      BOTH CLAIM THE SAME SEQUENCE NUMBER.
+000650*
+000660 ENVIRONMENT DIVISION.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT DRAW-LOG-FILE ASSIGN TO "OMILOG"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-LOG-STATUS.
+000720     SELECT WEIGHT-FILE ASSIGN TO "OMIWGHT"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-WGT-STATUS.
+000750     SELECT SLIP-PRINT-FILE ASSIGN TO "OMISLIP"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-SLP-STATUS.
+000780     SELECT DETAIL-FILE ASSIGN TO "OMIDETL"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-DTL-STATUS.
+000810     SELECT SEQUENCE-FILE ASSIGN TO "OMISEQ"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-SEQ-STATUS.
+000840*
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  DRAW-LOG-FILE
+000880     RECORD CONTAINS 83 CHARACTERS.
+000890 COPY OMLOGFD.
+000900*
+000910 FD  WEIGHT-FILE
+000920     RECORD CONTAINS 7 CHARACTERS.
+000930 COPY OMWGTFD.
+000940*
+000950 FD  SLIP-PRINT-FILE
+000960     RECORD CONTAINS 380 CHARACTERS.
+000970 COPY OMSLPFD.
+000980*
+000990 FD  DETAIL-FILE
+001000     RECORD CONTAINS 302 CHARACTERS.
+001010 COPY OMDTLFD.
+001020*
+001030 FD  SEQUENCE-FILE
+001040     RECORD CONTAINS 5 CHARACTERS.
+001050 COPY OMSEQFD.
+001060*
+001070 WORKING-STORAGE SECTION.
+001080 01  INP                          PIC X(01).
+001090 01  RIM                          PIC 9(02).
+001100 01  ANS                          PIC 9(08).
+001110 01  STIME                        PIC 9(08).
+001120 01  WS-CURRENT-DATE              PIC 9(08).
+001130 01  WS-LOG-STATUS                PIC X(02).
+001140 01  WS-WGT-STATUS                PIC X(02).
+001150 01  WS-SLP-STATUS                PIC X(02).
+001160 01  WS-DTL-STATUS                PIC X(02).
+001170 01  WS-SEQ-STATUS                PIC X(02).
+001180 01  WS-DRAW-SEQ                  PIC 9(05) COMP VALUE ZERO.
+001190 01  WS-SEED                      PIC 9(08) COMP.
+001200 01  WS-DRAW-POINT                PIC 9(07) COMP.
+001210 01  WS-FORTUNE-TEXT              PIC X(60).
+001220 01  WS-FOUND-SWITCH              PIC X(01) VALUE 'N'.
+001230     88  WGT-LEVEL-FOUND               VALUE 'Y'.
+001240     88  WGT-LEVEL-NOT-FOUND           VALUE 'N'.
+001250 01  WS-USER-DONE-SWITCH          PIC X(01) VALUE 'N'.
+001260     88  WS-USER-DONE                  VALUE 'Y'.
+001270 01  WS-MENU-VALID-SWITCH         PIC X(01) VALUE 'N'.
+001280     88  WS-MENU-VALID                 VALUE 'Y'.
+001290 01  WS-MENU-TRIES                PIC 9(02) COMP.
+001300 01  WS-MENU-TRY-LIMIT            PIC 9(02) COMP VALUE 5.
+001310 01  WS-LANGUAGE                  PIC X(01) VALUE 'J'.
+001320     88  WS-LANG-JAPANESE              VALUE 'J'.
+001330     88  WS-LANG-ENGLISH               VALUE 'E'.
+001340 01  WS-LANG-VALID-SWITCH         PIC X(01) VALUE 'N'.
+001350     88  WS-LANG-VALID                 VALUE 'Y'.
+001360 01  WS-LANG-TRIES                PIC 9(02) COMP.
+001370*
+001380*    OMISEQ.LCK IS A LOCK DIRECTORY, NOT A DATA FILE -
+001390*    CBL_CREATE_DIR FAILS IF IT ALREADY EXISTS, THE ONLY WAY THIS
+001400*    RUNTIME CAN OFFER AN EXCLUSIVE CLAIM WITHOUT ORGANIZATION
+001410*    INDEXED OR RELATIVE FILE LOCKING OR A PROCESS-ID CALL,
+001420*    NEITHER OF WHICH IS AVAILABLE HERE. THIS SERIALIZES THE
+001430*    OMISEQ READ-INCREMENT-WRITE ACROSS CONCURRENT COPIES.
+001440 01  WS-SEQ-LOCK-NAME             PIC X(12) VALUE "OMISEQ.LCK".
+001450 01  WS-LOCK-RETURN-CODE          PIC S9(09) COMP-5.
+001460 01  WS-LOCK-WAIT-NANOS           PIC S9(09) COMP-5
+001470     VALUE 50000000.
+001480 01  WS-LOCK-TRIES                PIC 9(02) COMP.
+001490 01  WS-LOCK-TRY-LIMIT            PIC 9(02) COMP VALUE 40.
+001500 01  WS-LOCK-SWITCH               PIC X(01) VALUE 'N'.
+001510     88  WS-LOCK-HELD                  VALUE 'Y'.
+001520     88  WS-LOCK-NOT-HELD              VALUE 'N'.
+001530*
+001540 COPY OMHDLWS.
+001550 COPY OMWGTWS.
+001560 COPY OMDTLWS.
+001570*
+001580 PROCEDURE DIVISION.
+001590 0000-MAINLINE SECTION.
+001600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001610     PERFORM 1800-DRAW-ONE-FORTUNE THRU 1800-EXIT
+001620         UNTIL WS-USER-DONE.
+001630     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001640     STOP RUN.
+001650*
+001660*----------------------------------------------------------------*
+001670*    1800-DRAW-ONE-FORTUNE - DRAW, SHOW, LOG AND PRINT ONE
+001680*    FORTUNE, THEN ASK THE VISITOR WHETHER TO DRAW AGAIN.
+001690*----------------------------------------------------------------*
+001700 1800-DRAW-ONE-FORTUNE.
+001710     PERFORM 2000-DRAW-FORTUNE THRU 2000-EXIT.
+001720     PERFORM 3000-DISPLAY-FORTUNE THRU 3000-EXIT.
+001730     PERFORM 3100-DISPLAY-DETAIL THRU 3100-EXIT.
+001740     PERFORM 4000-LOG-DRAW THRU 4000-EXIT.
+001750     PERFORM 5000-WRITE-SLIP THRU 5000-EXIT.
+001760     PERFORM 6000-PROMPT-MENU THRU 6000-EXIT.
+001770 1800-EXIT.
+001780     EXIT.
+001790*
+001800*----------------------------------------------------------------*
+001810*    1000-INITIALIZE - GET TODAY'S DATE, OPEN THE OUTPUT FILES
+001820*    AND LOAD THE SEASONAL WEIGHT TABLE.
+001830*----------------------------------------------------------------*
+001840 1000-INITIALIZE.
+001850     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001860     PERFORM 1100-OPEN-LOG-FILE THRU 1100-EXIT.
+001870     PERFORM 1150-OPEN-SLIP-FILE THRU 1150-EXIT.
+001880     PERFORM 1200-LOAD-WEIGHT-TABLE THRU 1200-EXIT.
+001890     PERFORM 1400-LOAD-DETAIL-TABLE THRU 1400-EXIT.
+001900     PERFORM 1600-SELECT-LANGUAGE THRU 1600-EXIT.
+001910 1000-EXIT.
+001920     EXIT.
+001930*
+001940 1100-OPEN-LOG-FILE.
+001950     OPEN EXTEND DRAW-LOG-FILE.
+001960     IF WS-LOG-STATUS = '35'
+001970         OPEN OUTPUT DRAW-LOG-FILE
+001980         CLOSE DRAW-LOG-FILE
+001990         OPEN EXTEND DRAW-LOG-FILE
+002000     END-IF.
+002010 1100-EXIT.
+002020     EXIT.
+002030*
+002040 1150-OPEN-SLIP-FILE.
+002050     OPEN EXTEND SLIP-PRINT-FILE.
+002060     IF WS-SLP-STATUS = '35'
+002070         OPEN OUTPUT SLIP-PRINT-FILE
+002080         CLOSE SLIP-PRINT-FILE
+002090         OPEN EXTEND SLIP-PRINT-FILE
+002100     END-IF.
+002110 1150-EXIT.
+002120     EXIT.
+002130*
+002140*----------------------------------------------------------------*
+002150*    1200-LOAD-WEIGHT-TABLE - SEED THE DEFAULT ODDS FIRST, THEN
+002160*    LET OMIWGHT OVERRIDE ONLY THE LEVELS IT LISTS, SO THE HEAD
+002170*    PRIEST CAN EDIT A FEW LEVELS' SEASONAL ODDS WITHOUT HAVING
+002180*    TO RE-SPECIFY ALL 13 EVERY TIME. IF THE FILE ON HAND STILL
+002190*    ADDS UP TO NO WEIGHT AT ALL (EVERY LEVEL LISTED AT ZERO),
+002200*    FALL ALL THE WAY BACK TO THE DEFAULT TABLE RATHER THAN LEAVE
+002210*    THE DRAW WITH NOTHING TO PICK FROM.
+002220*----------------------------------------------------------------*
+002230 1200-LOAD-WEIGHT-TABLE.
+002240     PERFORM 1250-USE-DEFAULT-WEIGHTS THRU 1250-EXIT.
+002250     OPEN INPUT WEIGHT-FILE.
+002260     IF WS-WGT-STATUS NOT = '35'
+002270         PERFORM 1260-READ-ONE-WEIGHT-RECORD THRU 1260-EXIT
+002280             UNTIL WS-WGT-STATUS = '10'
+002290         CLOSE WEIGHT-FILE
+002300     END-IF.
+002310     PERFORM 1270-BUILD-CUMULATIVE-TABLE THRU 1270-EXIT.
+002320     IF WGT-TOTAL-WEIGHT = ZERO
+002330         DISPLAY 'OMIWGHT: ALL WEIGHTS ZERO - USING DEFAULTS'
+002340         PERFORM 1250-USE-DEFAULT-WEIGHTS THRU 1250-EXIT
+002350         PERFORM 1270-BUILD-CUMULATIVE-TABLE THRU 1270-EXIT
+002360     END-IF.
+002370 1200-EXIT.
+002380     EXIT.
+002390*
+002400 1250-USE-DEFAULT-WEIGHTS.
+002410     PERFORM 1251-COPY-DEFAULT-ENTRY THRU 1251-EXIT
+002420         VARYING WGT-IDX FROM 1 BY 1 UNTIL WGT-IDX > 13.
+002430 1250-EXIT.
+002440     EXIT.
+002450*
+002460 1251-COPY-DEFAULT-ENTRY.
+002470     MOVE DEFAULT-WEIGHT(WGT-IDX) TO WGT-WEIGHT(WGT-IDX).
+002480 1251-EXIT.
+002490     EXIT.
+002500*
+002510 1260-READ-ONE-WEIGHT-RECORD.
+002520     READ WEIGHT-FILE
+002530         AT END
+002540             MOVE '10' TO WS-WGT-STATUS
+002550     END-READ.
+002560     IF WS-WGT-STATUS NOT = '10'
+002570         IF WCR-LEVEL-CODE >= 1 AND WCR-LEVEL-CODE <= 13
+002580             MOVE WCR-WEIGHT TO WGT-WEIGHT(WCR-LEVEL-CODE)
+002590         ELSE
+002600             DISPLAY 'OMIWGHT: BAD LEVEL CODE IGNORED - '
+002610                 WCR-LEVEL-CODE
+002620         END-IF
+002630     END-IF.
+002640 1260-EXIT.
+002650     EXIT.
+002660*
+002670 1270-BUILD-CUMULATIVE-TABLE.
+002680     MOVE ZERO TO WGT-TOTAL-WEIGHT.
+002690     PERFORM 1271-ACCUMULATE-ENTRY THRU 1271-EXIT
+002700         VARYING WGT-IDX FROM 1 BY 1 UNTIL WGT-IDX > 13.
+002710 1270-EXIT.
+002720     EXIT.
+002730*
+002740 1271-ACCUMULATE-ENTRY.
+002750     ADD WGT-WEIGHT(WGT-IDX) TO WGT-TOTAL-WEIGHT.
+002760     MOVE WGT-TOTAL-WEIGHT TO WGT-CUM-WEIGHT(WGT-IDX).
+002770 1271-EXIT.
+002780     EXIT.
+002790*
+002800*----------------------------------------------------------------*
+002810*    1400-LOAD-DETAIL-TABLE - LOAD THE PER-CATEGORY GUIDANCE
+002820*    LINES FROM OMIDETL, KEYED BY LEVEL. A LEVEL OMIDETL DOES NOT
+002830*    MENTION, OR A MISSING OMIDETL ALTOGETHER, IS LEFT AS SPACES
+002840*    AND SIMPLY SKIPPED WHEN THE FORTUNE IS SHOWN.
+002850*----------------------------------------------------------------*
+002860 1400-LOAD-DETAIL-TABLE.
+002870     INITIALIZE DETAIL-TABLE.
+002880     OPEN INPUT DETAIL-FILE.
+002890     IF WS-DTL-STATUS NOT = '35'
+002900         PERFORM 1410-READ-ONE-DETAIL-RECORD THRU 1410-EXIT
+002910             UNTIL WS-DTL-STATUS = '10'
+002920         CLOSE DETAIL-FILE
+002930     END-IF.
+002940 1400-EXIT.
+002950     EXIT.
+002960*
+002970 1410-READ-ONE-DETAIL-RECORD.
+002980     READ DETAIL-FILE
+002990         AT END
+003000             MOVE '10' TO WS-DTL-STATUS
+003010     END-READ.
+003020     IF WS-DTL-STATUS NOT = '10'
+003030         IF DCR-LEVEL-CODE >= 1 AND DCR-LEVEL-CODE <= 13
+003040             SET DTL-IDX TO DCR-LEVEL-CODE
+003050             MOVE DCR-HEALTH-TEXT   TO DTL-HEALTH-TEXT(DTL-IDX)
+003060             MOVE DCR-BUSINESS-TEXT TO DTL-BUSINESS-TEXT(DTL-IDX)
+003070             MOVE DCR-TRAVEL-TEXT   TO DTL-TRAVEL-TEXT(DTL-IDX)
+003080             MOVE DCR-LOVE-TEXT     TO DTL-LOVE-TEXT(DTL-IDX)
+003090             MOVE DCR-GENERAL-TEXT  TO DTL-GENERAL-TEXT(DTL-IDX)
+003100         ELSE
+003110             DISPLAY 'OMIDETL: BAD LEVEL CODE IGNORED - '
+003120                 DCR-LEVEL-CODE
+003130         END-IF
+003140     END-IF.
+003150 1410-EXIT.
+003160     EXIT.
+003170*
+003180*----------------------------------------------------------------*
+003190*    1600-SELECT-LANGUAGE - ASK THE VISITOR WHICH LANGUAGE TO
+003200*    SHOW THE FORTUNE IN. DEFAULTS TO JAPANESE AND RE-PROMPTS ON
+003210*    ANYTHING BUT J OR E UP TO WS-MENU-TRY-LIMIT TRIES, THEN
+003220*    FALLS BACK TO JAPANESE.
+003230*----------------------------------------------------------------*
+003240 1600-SELECT-LANGUAGE.
+003250     MOVE ZERO TO WS-LANG-TRIES.
+003260     MOVE 'N'  TO WS-LANG-VALID-SWITCH.
+003270     PERFORM 1610-GET-LANGUAGE-CHOICE THRU 1610-EXIT
+003280         UNTIL WS-LANG-VALID OR WS-LANG-TRIES > WS-MENU-TRY-LIMIT.
+003290     IF NOT WS-LANG-VALID
+003300         DISPLAY 'TOO MANY INVALID ENTRIES - USING JAPANESE.'
+003310         MOVE 'J' TO WS-LANGUAGE
+003320     END-IF.
+003330 1600-EXIT.
+003340     EXIT.
+003350*
+003360 1610-GET-LANGUAGE-CHOICE.
+003370     ADD 1 TO WS-LANG-TRIES.
+003380     DISPLAY 'ENTER J FOR JAPANESE, E FOR ENGLISH: '
+003390         WITH NO ADVANCING.
+003400     ACCEPT WS-LANGUAGE.
+003410     IF WS-LANGUAGE = 'j'
+003420         MOVE 'J' TO WS-LANGUAGE
+003430     END-IF.
+003440     IF WS-LANGUAGE = 'e'
+003450         MOVE 'E' TO WS-LANGUAGE
+003460     END-IF.
+003470     IF WS-LANG-JAPANESE OR WS-LANG-ENGLISH
+003480         SET WS-LANG-VALID TO TRUE
+003490     ELSE
+003500         IF WS-LANG-TRIES <= WS-MENU-TRY-LIMIT
+003510             DISPLAY 'INVALID ENTRY - PLEASE TYPE J OR E.'
+003520         END-IF
+003530     END-IF.
+003540 1610-EXIT.
+003550     EXIT.
+003560*
+003570*----------------------------------------------------------------*
+003580*    1700-LOAD-DRAW-SEQUENCE - CLAIM THE OMISEQ.LCK LOCK AND PICK
+003590*    UP THE DRAW SEQUENCE NUMBER LEFT BY THE LAST DRAW - THIS
+003600*    PROGRAM'S OWN LAST DRAW, OR SOME OTHER COPY OF IT RUNNING AT
+003610*    ANOTHER TERMINAL - DEFAULTING TO ZERO IF OMISEQ IS MISSING.
+003620*    RE-READ ON EVERY DRAW, NOT JUST AT STARTUP, SO TWO TERMINALS
+003630*    RUNNING AT ONCE STAY IN STEP WITH EACH OTHER'S DRAWS.
+003640*----------------------------------------------------------------*
+003650 1700-LOAD-DRAW-SEQUENCE.
+003660     PERFORM 1750-ACQUIRE-SEQUENCE-LOCK THRU 1750-EXIT.
+003670     OPEN INPUT SEQUENCE-FILE.
+003680     IF WS-SEQ-STATUS NOT = '35'
+003690         READ SEQUENCE-FILE
+003700             AT END
+003710                 CONTINUE
+003720         END-READ
+003730         IF WS-SEQ-STATUS = '00'
+003740             MOVE SQR-LAST-SEQ TO WS-DRAW-SEQ
+003750         END-IF
+003760         CLOSE SEQUENCE-FILE
+003770     END-IF.
+003780 1700-EXIT.
+003790     EXIT.
+003800*
+003810*----------------------------------------------------------------*
+003820*    1750-ACQUIRE-SEQUENCE-LOCK - CLAIM THE OMISEQ.LCK LOCK
+003830*    DIRECTORY. CBL_CREATE_DIR ONLY SUCCEEDS WHEN THE DIRECTORY
+003840*    DOES NOT ALREADY EXIST, SO THE FIRST TERMINAL TO GET THERE
+003850*    HOLDS THE LOCK AND ANY OTHER RETRIES UNTIL IT IS RELEASED.
+003860*    A TERMINAL THAT CANNOT GET THE LOCK WITHIN THE TRY LIMIT
+003870*    PROCEEDS WITHOUT IT RATHER THAN HANGING THE KIOSK, THE SAME
+003880*    WAY THE OTHER RETRY LOOPS IN THIS PROGRAM GIVE UP AND FALL
+003890*    BACK RATHER THAN LOOPING FOREVER.
+003900*----------------------------------------------------------------*
+003910 1750-ACQUIRE-SEQUENCE-LOCK.
+003920     MOVE ZERO TO WS-LOCK-TRIES.
+003930     MOVE 'N' TO WS-LOCK-SWITCH.
+003940     PERFORM 1760-TRY-SEQUENCE-LOCK THRU 1760-EXIT
+003950         UNTIL WS-LOCK-HELD OR WS-LOCK-TRIES > WS-LOCK-TRY-LIMIT.
+003960     IF NOT WS-LOCK-HELD
+003970         DISPLAY 'OMISEQ: COULD NOT LOCK SEQUENCE FILE - '
+003980             'PROCEEDING WITHOUT LOCK.'
+003990     END-IF.
+004000 1750-EXIT.
+004010     EXIT.
+004020*
+004030 1760-TRY-SEQUENCE-LOCK.
+004040     ADD 1 TO WS-LOCK-TRIES.
+004050     CALL 'CBL_CREATE_DIR' USING WS-SEQ-LOCK-NAME
+004060         RETURNING WS-LOCK-RETURN-CODE.
+004070     IF WS-LOCK-RETURN-CODE = ZERO
+004080         SET WS-LOCK-HELD TO TRUE
+004090     ELSE
+004100         IF WS-LOCK-TRIES <= WS-LOCK-TRY-LIMIT
+004110             CALL 'CBL_GC_NANOSLEEP' USING WS-LOCK-WAIT-NANOS
+004120                 RETURNING WS-LOCK-RETURN-CODE
+004130         END-IF
+004140     END-IF.
+004150 1760-EXIT.
+004160     EXIT.
+004170*
+004180*----------------------------------------------------------------*
+004190*    1770-RELEASE-SEQUENCE-LOCK - GIVE UP THE OMISEQ.LCK LOCK SO
+004200*    THE NEXT TERMINAL WAITING ON IT CAN PROCEED.
+004210*----------------------------------------------------------------*
+004220 1770-RELEASE-SEQUENCE-LOCK.
+004230     IF WS-LOCK-HELD
+004240         CALL 'CBL_DELETE_DIR' USING WS-SEQ-LOCK-NAME
+004250             RETURNING WS-LOCK-RETURN-CODE
+004260         SET WS-LOCK-NOT-HELD TO TRUE
+004270     END-IF.
+004280 1770-EXIT.
+004290     EXIT.
+004300*
+004310*----------------------------------------------------------------*
+004320*    2000-DRAW-FORTUNE - PICK TODAY'S RIM (1 THRU 13) BY
+004330*    WEIGHTED DRAW AGAINST THE CUMULATIVE WEIGHT TABLE, USING
+004340*    STIME COMBINED WITH A DRAW SEQUENCE NUMBER THAT IS READ,
+004350*    INCREMENTED AND WRITTEN BACK TO OMISEQ UNDER LOCK ON EVERY
+004360*    DRAW, SO BACK-TO-BACK DRAWS AND CONCURRENT TERMINALS ALIKE
+004370*    DON'T COLLIDE.
+004380*----------------------------------------------------------------*
+004390 2000-DRAW-FORTUNE.
+004400     ACCEPT STIME FROM TIME.
+004410     PERFORM 1700-LOAD-DRAW-SEQUENCE THRU 1700-EXIT.
+004420     ADD 1 TO WS-DRAW-SEQ.
+004430     IF WS-DRAW-SEQ > 99999
+004440         MOVE 1 TO WS-DRAW-SEQ
+004450     END-IF.
+004460     PERFORM 2050-SAVE-DRAW-SEQUENCE THRU 2050-EXIT.
+004470     COMPUTE WS-SEED = STIME + WS-DRAW-SEQ.
+004480     DIVIDE WS-SEED BY WGT-TOTAL-WEIGHT GIVING ANS
+004490         REMAINDER WS-DRAW-POINT.
+004500     MOVE 'N' TO WS-FOUND-SWITCH.
+004510     PERFORM 2100-FIND-LEVEL THRU 2100-EXIT
+004520         VARYING WGT-IDX FROM 1 BY 1
+004530         UNTIL WGT-IDX > 13 OR WGT-LEVEL-FOUND.
+004540     IF WGT-LEVEL-NOT-FOUND
+004550         MOVE 13 TO RIM
+004560     END-IF.
+004570 2000-EXIT.
+004580     EXIT.
+004590*
+004600 2050-SAVE-DRAW-SEQUENCE.
+004610     OPEN OUTPUT SEQUENCE-FILE.
+004620     MOVE WS-DRAW-SEQ TO SQR-LAST-SEQ.
+004630     WRITE SEQUENCE-RECORD.
+004640     CLOSE SEQUENCE-FILE.
+004650     PERFORM 1770-RELEASE-SEQUENCE-LOCK THRU 1770-EXIT.
+004660 2050-EXIT.
+004670     EXIT.
+004680*
+004690 2100-FIND-LEVEL.
+004700     IF WS-DRAW-POINT < WGT-CUM-WEIGHT(WGT-IDX)
+004710         MOVE WGT-IDX TO RIM
+004720         MOVE 'Y' TO WS-FOUND-SWITCH
+004730     END-IF.
+004740 2100-EXIT.
+004750     EXIT.
+004760*
+004770*----------------------------------------------------------------*
+004780*    3000-DISPLAY-FORTUNE - SHOW THE HEADLINE FOR THIS RIM.
+004790*----------------------------------------------------------------*
+004800 3000-DISPLAY-FORTUNE.
+004810     IF WS-LANG-ENGLISH
+004820         MOVE FORTUNE-EN-TEXT(RIM) TO WS-FORTUNE-TEXT
+004830     ELSE
+004840         MOVE FORTUNE-JP-TEXT(RIM) TO WS-FORTUNE-TEXT
+004850     END-IF.
+004860     DISPLAY WS-FORTUNE-TEXT.
+004870 3000-EXIT.
+004880     EXIT.
+004890*
+004900*----------------------------------------------------------------*
+004910*    3100-DISPLAY-DETAIL - SHOW THE PER-CATEGORY GUIDANCE LINES
+004920*    FOR THIS LEVEL, IF OMIDETL SUPPLIED ANY. A CATEGORY STILL
+004930*    HOLDING SPACES WAS NOT SUPPLIED AND IS LEFT OFF.
+004940*----------------------------------------------------------------*
+004950 3100-DISPLAY-DETAIL.
+004960     IF DTL-HEALTH-TEXT(RIM) NOT = SPACES
+004970         DISPLAY '  HEALTH   - ' DTL-HEALTH-TEXT(RIM)
+004980     END-IF.
+004990     IF DTL-BUSINESS-TEXT(RIM) NOT = SPACES
+005000         DISPLAY '  BUSINESS - ' DTL-BUSINESS-TEXT(RIM)
+005010     END-IF.
+005020     IF DTL-TRAVEL-TEXT(RIM) NOT = SPACES
+005030         DISPLAY '  TRAVEL   - ' DTL-TRAVEL-TEXT(RIM)
+005040     END-IF.
+005050     IF DTL-LOVE-TEXT(RIM) NOT = SPACES
+005060         DISPLAY '  LOVE     - ' DTL-LOVE-TEXT(RIM)
+005070     END-IF.
+005080     IF DTL-GENERAL-TEXT(RIM) NOT = SPACES
+005090         DISPLAY '  GENERAL  - ' DTL-GENERAL-TEXT(RIM)
+005100     END-IF.
+005110 3100-EXIT.
+005120     EXIT.
+005130*
+005140*----------------------------------------------------------------*
+005150*    4000-LOG-DRAW - APPEND THE AUDIT RECORD FOR THIS DRAW.
+005160*----------------------------------------------------------------*
+005170 4000-LOG-DRAW.
+005180     MOVE WS-CURRENT-DATE TO DLR-DRAW-DATE.
+005190     MOVE STIME           TO DLR-DRAW-TIME.
+005200     MOVE ZEROS           TO DLR-SLIP-NO.
+005210     MOVE RIM             TO DLR-RIM.
+005220     MOVE WS-FORTUNE-TEXT TO DLR-FORTUNE-TEXT.
+005230     WRITE DRAW-LOG-RECORD.
+005240 4000-EXIT.
+005250     EXIT.
+005260*
+005270*----------------------------------------------------------------*
+005280*    5000-WRITE-SLIP - APPEND THE FIXED-WIDTH RECORD THE SLIP
+005290*    PRINTER READS.
+005300*----------------------------------------------------------------*
+005310 5000-WRITE-SLIP.
+005320     MOVE SPACES              TO SLIP-PRINT-RECORD.
+005330     MOVE ZEROS               TO SPR-SLIP-NO.
+005340     MOVE WS-CURRENT-DATE     TO SPR-DRAW-DATE.
+005350     MOVE RIM                 TO SPR-LEVEL-CODE.
+005360     MOVE WS-FORTUNE-TEXT     TO SPR-FORTUNE-TEXT.
+005370     MOVE DTL-HEALTH-TEXT(RIM)   TO SPR-HEALTH-TEXT.
+005380     MOVE DTL-BUSINESS-TEXT(RIM) TO SPR-BUSINESS-TEXT.
+005390     MOVE DTL-TRAVEL-TEXT(RIM)   TO SPR-TRAVEL-TEXT.
+005400     MOVE DTL-LOVE-TEXT(RIM)     TO SPR-LOVE-TEXT.
+005410     MOVE DTL-GENERAL-TEXT(RIM)  TO SPR-GENERAL-TEXT.
+005420     WRITE SLIP-PRINT-RECORD.
+005430 5000-EXIT.
+005440     EXIT.
+005450*
+005460*----------------------------------------------------------------*
+005470*    6000-PROMPT-MENU - ASK WHETHER TO DRAW AGAIN OR QUIT,
+005480*    RE-PROMPTING ON ANYTHING BUT R OR Q UP TO WS-MENU-TRY-LIMIT
+005490*    TIMES BEFORE GIVING UP AND ENDING THE RUN.
+005500*----------------------------------------------------------------*
+005510 6000-PROMPT-MENU.
+005520     MOVE ZERO TO WS-MENU-TRIES.
+005530     MOVE 'N'  TO WS-MENU-VALID-SWITCH.
+005540     PERFORM 6100-GET-MENU-CHOICE THRU 6100-EXIT
+005550         UNTIL WS-MENU-VALID OR WS-MENU-TRIES > WS-MENU-TRY-LIMIT.
+005560     IF WS-MENU-VALID
+005570         IF INP = 'Q' OR INP = 'q'
+005580             SET WS-USER-DONE TO TRUE
+005590         END-IF
+005600     ELSE
+005610         DISPLAY 'TOO MANY INVALID ENTRIES - ENDING THE RUN.'
+005620         SET WS-USER-DONE TO TRUE
+005630     END-IF.
+005640 6000-EXIT.
+005650     EXIT.
+005660*
+005670 6100-GET-MENU-CHOICE.
+005680     ADD 1 TO WS-MENU-TRIES.
+005690     DISPLAY 'ENTER R TO DRAW AGAIN, Q TO QUIT: '
+005700         WITH NO ADVANCING.
+005710     ACCEPT INP.
+005720     IF INP = 'R' OR INP = 'r' OR INP = 'Q' OR INP = 'q'
+005730         SET WS-MENU-VALID TO TRUE
+005740     ELSE
+005750         IF WS-MENU-TRIES <= WS-MENU-TRY-LIMIT
+005760             DISPLAY 'INVALID ENTRY - PLEASE TYPE R OR Q.'
+005770         END-IF
+005780     END-IF.
+005790 6100-EXIT.
+005800     EXIT.
+005810*
+005820*----------------------------------------------------------------*
+005830*    9000-TERMINATE - CLOSE FILES AND END THE RUN.
+005840*----------------------------------------------------------------*
+005850 9000-TERMINATE.
+005860     CLOSE DRAW-LOG-FILE.
+005870     CLOSE SLIP-PRINT-FILE.
+005880 9000-EXIT.
+005890     EXIT.
