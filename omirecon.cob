@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. OMIRECON.
+000120 AUTHOR. T. SATO.
+000130 INSTALLATION. SHRINE SYSTEMS SECTION.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170*    MODIFICATION HISTORY.
+000180*    DATE       INIT  DESCRIPTION
+000190*    ---------- ----  -----------------------------------------
+000200*    2026-08-09 TS    ORIGINAL VERSION. NIGHTLY JOB THAT READS
+000210*                      OMILOG, TALLIES HOW MANY TIMES EACH RIM
+000220*                      LEVEL CAME UP, AND COMPARES THE ACTUAL
+000230*                      SHARE AGAINST THE ODDS ON FILE IN OMIWGHT
+000240*                      SO THE HEAD PRIEST CAN SEE AT A GLANCE IF
+000250*                      THE DRAW BOX IS RUNNING TRUE.
+000260*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT DRAW-LOG-FILE ASSIGN TO "OMILOG"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-LOG-STATUS.
+000330     SELECT WEIGHT-FILE ASSIGN TO "OMIWGHT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-WGT-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  DRAW-LOG-FILE
+000400     RECORD CONTAINS 83 CHARACTERS.
+000410 COPY OMLOGFD.
+000420*
+000430 FD  WEIGHT-FILE
+000440     RECORD CONTAINS 7 CHARACTERS.
+000450 COPY OMWGTFD.
+000460*
+000470 WORKING-STORAGE SECTION.
+000480 01  WS-CURRENT-DATE              PIC 9(08).
+000490 01  WS-LOG-STATUS                PIC X(02).
+000500 01  WS-WGT-STATUS                PIC X(02).
+000510*
+000520*    RECONCILIATION TALLY - ONE ACTUAL-DRAW COUNT PER RIM LEVEL.
+000530 01  RECON-TABLE.
+000540     05  RECON-ENTRY OCCURS 13 TIMES INDEXED BY RCN-IDX.
+000550         10  RCN-COUNT            PIC 9(07) COMP VALUE ZERO.
+000560 01  RCN-TOTAL-DRAWS              PIC 9(07) COMP VALUE ZERO.
+000570*
+000580 01  RCN-LEVEL-NO                 PIC 9(02).
+000590 01  RCN-EXPECTED-PCT             PIC 9(03)V9(02).
+000600 01  RCN-ACTUAL-PCT               PIC 9(03)V9(02).
+000610 01  RCN-DIFF-PCT                 PIC 9(03)V9(02).
+000620 01  RCN-TOLERANCE-PCT            PIC 9(03)V9(02) VALUE 005.00.
+000630 01  WS-FLAG-SWITCH               PIC X(01) VALUE 'N'.
+000640     88  RCN-OUT-OF-TOLERANCE          VALUE 'Y'.
+000650     88  RCN-IN-TOLERANCE              VALUE 'N'.
+000660 01  RCN-FLAG-TEXT                PIC X(24) VALUE SPACES.
+000670*
+000680 COPY OMWGTWS.
+000690*
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE SECTION.
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000730     PERFORM 2000-TALLY-DRAWS THRU 2000-EXIT.
+000740     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+000750     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000760     STOP RUN.
+000770*
+000780*----------------------------------------------------------------*
+000790*    1000-INITIALIZE - GET TODAY'S DATE AND LOAD THE ODDS TABLE
+000800*    THIS RUN WILL RECONCILE AGAINST.
+000810*----------------------------------------------------------------*
+000820 1000-INITIALIZE.
+000830     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000840     PERFORM 1200-LOAD-WEIGHT-TABLE THRU 1200-EXIT.
+000850 1000-EXIT.
+000860     EXIT.
+000870*
+000880*----------------------------------------------------------------*
+000890*    1200-LOAD-WEIGHT-TABLE - SEED THE DEFAULT ODDS FIRST, THEN
+000900*    LET OMIWGHT OVERRIDE ONLY THE LEVELS IT LISTS, SO THE HEAD
+000910*    PRIEST CAN EDIT A FEW LEVELS' SEASONAL ODDS WITHOUT HAVING
+000920*    TO RE-SPECIFY ALL 13 EVERY TIME. IF THE FILE ON HAND STILL
+000930*    ADDS UP TO NO WEIGHT AT ALL (EVERY LEVEL LISTED AT ZERO),
+000940*    FALL ALL THE WAY BACK TO THE DEFAULT TABLE SO THE REPORT
+000950*    BELOW RECONCILES AGAINST REAL ODDS INSTEAD OF AN ALL-ZERO
+000960*    TABLE.
+000970*----------------------------------------------------------------*
+000980 1200-LOAD-WEIGHT-TABLE.
+000990     PERFORM 1250-USE-DEFAULT-WEIGHTS THRU 1250-EXIT.
+001000     OPEN INPUT WEIGHT-FILE.
+001010     IF WS-WGT-STATUS NOT = '35'
+001020         PERFORM 1260-READ-ONE-WEIGHT-RECORD THRU 1260-EXIT
+001030             UNTIL WS-WGT-STATUS = '10'
+001040         CLOSE WEIGHT-FILE
+001050     END-IF.
+001060     PERFORM 1270-BUILD-CUMULATIVE-TABLE THRU 1270-EXIT.
+001070     IF WGT-TOTAL-WEIGHT = ZERO
+001080         DISPLAY 'OMIWGHT: ALL WEIGHTS ZERO - USING DEFAULTS'
+001090         PERFORM 1250-USE-DEFAULT-WEIGHTS THRU 1250-EXIT
+001100         PERFORM 1270-BUILD-CUMULATIVE-TABLE THRU 1270-EXIT
+001110     END-IF.
+001120 1200-EXIT.
+001130     EXIT.
+001140*
+001150 1250-USE-DEFAULT-WEIGHTS.
+001160     PERFORM 1251-COPY-DEFAULT-ENTRY THRU 1251-EXIT
+001170         VARYING WGT-IDX FROM 1 BY 1 UNTIL WGT-IDX > 13.
+001180 1250-EXIT.
+001190     EXIT.
+001200*
+001210 1251-COPY-DEFAULT-ENTRY.
+001220     MOVE DEFAULT-WEIGHT(WGT-IDX) TO WGT-WEIGHT(WGT-IDX).
+001230 1251-EXIT.
+001240     EXIT.
+001250*
+001260 1260-READ-ONE-WEIGHT-RECORD.
+001270     READ WEIGHT-FILE
+001280         AT END
+001290             MOVE '10' TO WS-WGT-STATUS
+001300     END-READ.
+001310     IF WS-WGT-STATUS NOT = '10'
+001320         IF WCR-LEVEL-CODE >= 1 AND WCR-LEVEL-CODE <= 13
+001330             MOVE WCR-WEIGHT TO WGT-WEIGHT(WCR-LEVEL-CODE)
+001340         ELSE
+001350             DISPLAY 'OMIWGHT: BAD LEVEL CODE IGNORED - '
+001360                 WCR-LEVEL-CODE
+001370         END-IF
+001380     END-IF.
+001390 1260-EXIT.
+001400     EXIT.
+001410*
+001420 1270-BUILD-CUMULATIVE-TABLE.
+001430     MOVE ZERO TO WGT-TOTAL-WEIGHT.
+001440     PERFORM 1271-ACCUMULATE-ENTRY THRU 1271-EXIT
+001450         VARYING WGT-IDX FROM 1 BY 1 UNTIL WGT-IDX > 13.
+001460 1270-EXIT.
+001470     EXIT.
+001480*
+001490 1271-ACCUMULATE-ENTRY.
+001500     ADD WGT-WEIGHT(WGT-IDX) TO WGT-TOTAL-WEIGHT.
+001510     MOVE WGT-TOTAL-WEIGHT TO WGT-CUM-WEIGHT(WGT-IDX).
+001520 1271-EXIT.
+001530     EXIT.
+001540*
+001550*----------------------------------------------------------------*
+001560*    2000-TALLY-DRAWS - READ EVERY RECORD IN OMILOG AND COUNT HOW
+001570*    MANY TIMES EACH RIM LEVEL WAS DRAWN TODAY. OMILOG IS NEVER
+001580*    TRUNCATED OR ROTATED (IT IS THE PERMANENT AUDIT TRAIL), SO
+001590*    RECORDS FROM EARLIER DAYS ARE SKIPPED RATHER THAN TALLIED.
+001600*----------------------------------------------------------------*
+001610 2000-TALLY-DRAWS.
+001620     OPEN INPUT DRAW-LOG-FILE.
+001630     IF WS-LOG-STATUS NOT = '35'
+001640         PERFORM 2100-READ-ONE-LOG-RECORD THRU 2100-EXIT
+001650             UNTIL WS-LOG-STATUS = '10'
+001660         CLOSE DRAW-LOG-FILE
+001670     END-IF.
+001680 2000-EXIT.
+001690     EXIT.
+001700*
+001710 2100-READ-ONE-LOG-RECORD.
+001720     READ DRAW-LOG-FILE
+001730         AT END
+001740             MOVE '10' TO WS-LOG-STATUS
+001750     END-READ.
+001760     IF WS-LOG-STATUS NOT = '10'
+001770         IF DLR-DRAW-DATE = WS-CURRENT-DATE
+001780             SET RCN-IDX TO DLR-RIM
+001790             ADD 1 TO RCN-COUNT(RCN-IDX)
+001800             ADD 1 TO RCN-TOTAL-DRAWS
+001810         END-IF
+001820     END-IF.
+001830 2100-EXIT.
+001840     EXIT.
+001850*
+001860*----------------------------------------------------------------*
+001870*    3000-PRINT-REPORT - SHOW EXPECTED VS. ACTUAL SHARE FOR EACH
+001880*    LEVEL AND FLAG ANY LEVEL THAT HAS DRIFTED PAST TOLERANCE.
+001890*----------------------------------------------------------------*
+001900 3000-PRINT-REPORT.
+001910     DISPLAY 'OMIRECON - DRAW RECONCILIATION FOR '
+001920         WS-CURRENT-DATE.
+001930     DISPLAY 'LEVEL  EXPECTED-PCT  ACTUAL-PCT  DRAWS'.
+001940     IF RCN-TOTAL-DRAWS = ZERO
+001950         DISPLAY '  NO DRAWS WERE FOUND IN OMILOG FOR THIS RUN.'
+001960     ELSE
+001970         PERFORM 3100-PRINT-ONE-LEVEL THRU 3100-EXIT
+001980             VARYING WGT-IDX FROM 1 BY 1 UNTIL WGT-IDX > 13
+001990     END-IF.
+002000 3000-EXIT.
+002010     EXIT.
+002020*
+002030 3100-PRINT-ONE-LEVEL.
+002040     MOVE WGT-IDX TO RCN-LEVEL-NO.
+002050     COMPUTE RCN-EXPECTED-PCT ROUNDED =
+002060         WGT-WEIGHT(WGT-IDX) * 100 / WGT-TOTAL-WEIGHT.
+002070     COMPUTE RCN-ACTUAL-PCT ROUNDED =
+002080         RCN-COUNT(WGT-IDX) * 100 / RCN-TOTAL-DRAWS.
+002090     IF RCN-ACTUAL-PCT > RCN-EXPECTED-PCT
+002100         COMPUTE RCN-DIFF-PCT = RCN-ACTUAL-PCT - RCN-EXPECTED-PCT
+002110     ELSE
+002120         COMPUTE RCN-DIFF-PCT = RCN-EXPECTED-PCT - RCN-ACTUAL-PCT
+002130     END-IF.
+002140     SET RCN-IN-TOLERANCE TO TRUE.
+002150     MOVE SPACES TO RCN-FLAG-TEXT.
+002160     IF RCN-DIFF-PCT > RCN-TOLERANCE-PCT
+002170         SET RCN-OUT-OF-TOLERANCE TO TRUE
+002180         MOVE '*** OUT OF TOLERANCE ***' TO RCN-FLAG-TEXT
+002190     END-IF.
+002200     DISPLAY '  ' RCN-LEVEL-NO '        ' RCN-EXPECTED-PCT
+002210         '        ' RCN-ACTUAL-PCT '     ' RCN-COUNT(WGT-IDX)
+002220         ' ' RCN-FLAG-TEXT.
+002230 3100-EXIT.
+002240     EXIT.
+002250*
+002260*----------------------------------------------------------------*
+002270*    9000-TERMINATE - END THE RUN.
+002280*----------------------------------------------------------------*
+002290 9000-TERMINATE.
+002300     DISPLAY 'OMIRECON: RECONCILIATION COMPLETE.'.
+002310 9000-EXIT.
+002320     EXIT.
